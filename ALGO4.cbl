@@ -26,9 +26,30 @@
            SELECT LISTADO ASSIGN TO DISK
                                 ORGANIZATION IS LINE SEQUENTIAL
                                 FILE STATUS IS FS-LIST.
+           SELECT LISALTAS ASSIGN TO DISK
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS FS-LISALT.
            SELECT ESTADIST ASSIGN TO DISK
                                 ORGANIZATION IS LINE SEQUENTIAL
                                 FILE STATUS IS FS-ESTAD.
+           SELECT LISDUP ASSIGN TO DISK
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS FS-LISDUP.
+           SELECT LISORPH ASSIGN TO DISK
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS FS-LISORPH.
+           SELECT CHECKPT ASSIGN TO DISK
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS FS-CKPT.
+           SELECT LISESTEXC ASSIGN TO DISK
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS FS-LISESTEXC.
+           SELECT MAECSV ASSIGN TO DISK
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS FS-MAECSV.
+           SELECT ESTADCSV ASSIGN TO DISK
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS FS-ESTADCSV.
        DATA DIVISION.
        FILE SECTION.
        FD CONS1 	LABEL RECORD IS STANDARD
@@ -43,6 +64,7 @@
            03 REG-CONS1-NOMBRE-CONSORCIO   PIC X(30).
            03 REG-CONS1-TEL                PIC X(15).
            03 REG-CONS1-DIR                PIC X(30).
+           03 REG-CONS1-EMAIL              PIC X(40).
 
        FD CONS2 	LABEL RECORD IS STANDARD
 			VALUE OF FILE-ID IS 
@@ -55,6 +77,7 @@
 	   03 REG-CONS2-NOMBRE-CONSORCIO   PIC X(30).
 	   03 REG-CONS2-TEL                PIC X(15).
 	   03 REG-CONS2-DIR                PIC X(30).
+	   03 REG-CONS2-EMAIL              PIC X(40).
 
        FD CONS3 	LABEL RECORD IS STANDARD
 			VALUE OF FILE-ID IS 
@@ -67,6 +90,7 @@
 	   03 REG-CONS3-NOMBRE-CONSORCIO   PIC X(30).
 	   03 REG-CONS3-TEL                PIC X(15).
 	   03 REG-CONS3-DIR                PIC X(30).
+	   03 REG-CONS3-EMAIL              PIC X(40).
 
        FD CUENTAS LABEL RECORD IS STANDARD
 	           VALUE OF FILE-ID IS 
@@ -98,17 +122,69 @@
 	   03 MAE-TEL                     PIC X(15).
 	   03 MAE-DIR                     PIC X(30).
 	   03 MAE-NRO-CTA                 PIC 9(08).
+	   03 MAE-EMAIL                   PIC X(40).
 	
        FD LISTADO LABEL RECORD IS STANDARD
-                  VALUE OF FILE-ID IS 
+                  VALUE OF FILE-ID IS
                   "lisBajas".
        01 LINEA                           PIC X(80).
 
+       FD LISALTAS LABEL RECORD IS STANDARD
+                  VALUE OF FILE-ID IS
+                  "lisAltas".
+       01 LINEA-ALTA                      PIC X(80).
+
        FD ESTADIST LABEL RECORD IS STANDARD
-                  VALUE OF FILE-ID IS 
+                  VALUE OF FILE-ID IS
                   "Estadist".
        01 LINEA-E                         PIC X(125).
 
+       FD LISDUP LABEL RECORD IS STANDARD
+                  VALUE OF FILE-ID IS
+                  "lisDuplic".
+       01 LINEA-DUP                       PIC X(80).
+
+       FD LISORPH LABEL RECORD IS STANDARD
+                  VALUE OF FILE-ID IS
+                  "lisHuerf".
+       01 LINEA-ORPH                      PIC X(80).
+
+       FD CHECKPT LABEL RECORD IS STANDARD
+                  VALUE OF FILE-ID IS
+                  "checkpt.dat".
+       01 REG-CHECKPT.
+           03 CKPT-CUIT-CONS              PIC 9(15).
+           03 CKPT-CONT-CONS1             PIC 9(09).
+           03 CKPT-CONT-CONS2             PIC 9(09).
+           03 CKPT-CONT-CONS3             PIC 9(09).
+           03 CKPT-CONT-CTAS              PIC 9(09).
+           03 CKPT-BAJAS                  PIC 99.
+           03 CKPT-ALTAS                  PIC 99.
+           03 CKPT-CANT-DUPLICADOS        PIC 9999.
+           03 CKPT-CANT-HUERFANAS         PIC 9999.
+           03 CKPT-CANT-CONSORCIOS        PIC 99.
+           03 CKPT-CANT-ESTADOS-OMITIDOS  PIC 9999.
+           03 CKPT-CONT-ANIO               PIC 999.
+           03 CKPT-T-ESTADISTICAS.
+              05 CKPT-EST-FILA OCCURS 100 TIMES.
+                 07 CKPT-T-EST-ANIO PIC X(04).
+                 07 CKPT-T-EST-COL OCCURS 30 TIMES PIC 9(02).
+
+       FD LISESTEXC LABEL RECORD IS STANDARD
+                  VALUE OF FILE-ID IS
+                  "lisEstExc".
+       01 LINEA-ESTEXC                    PIC X(80).
+
+       FD MAECSV LABEL RECORD IS STANDARD
+                  VALUE OF FILE-ID IS
+                  "maestro.csv".
+       01 LINEA-MAECSV                    PIC X(200).
+
+       FD ESTADCSV LABEL RECORD IS STANDARD
+                  VALUE OF FILE-ID IS
+                  "Estadist.csv".
+       01 LINEA-ESTADCSV                  PIC X(300).
+
        WORKING-STORAGE SECTION.
        77 WS-NRO-CTA-AUX PIC 9(8).
        77 FS-CONS1 		PIC XX.
@@ -133,22 +209,61 @@
           88 FS-EST-INVALID-KEY    VALUE '23'.       
        77 FS-MAE		PIC XX.
        77 FS-LIST		PIC XX.
+       77 FS-LISALT             PIC XX.
        77 FS-ESTAD              PIC XX.
+       77 FS-LISDUP             PIC XX.
+       77 FS-LISORPH            PIC XX.
+       77 FS-CKPT               PIC XX.
+          88 FS-CKPT-NOT-FOUND       VALUE '35'.
+       77 FS-LISESTEXC          PIC XX.
+       77 FS-MAECSV             PIC XX.
+       77 FS-ESTADCSV           PIC XX.
+       77 WS-MAE-NOMBRE         PIC X(30) VALUE "maestro.dat".
+       77 WS-MAE-ARCHIVO        PIC X(30) VALUE SPACES.
+       77 WS-MAE-DETALLE        PIC X(36).
+       77 cantEstadosOmitidos   PIC 9999 VALUE 0.
+       77 WS-CSV-PTR            PIC 9(04).
+       77 WS-CSV-IDX            PIC 99.
+       77 WS-MODO-RESTART       PIC XX VALUE 'NO'.
+       77 WS-CONT-CONS1         PIC 9(09) VALUE 0.
+       77 WS-CONT-CTAS          PIC 9(09) VALUE 0.
+       77 WS-CONT-CONS2         PIC 9(09) VALUE 0.
+       77 WS-CONT-CONS3         PIC 9(09) VALUE 0.
+       77 WS-CKPT-CONTADOR      PIC 9(09) VALUE 0.
+       77 WS-CKPT-Q             PIC 9(09).
+       77 WS-CKPT-R             PIC 9(09).
+       77 WS-CUIT-ANT-1         PIC 9(15) VALUE 0.
+       77 WS-CUIT-ANT-2         PIC 9(15) VALUE 0.
+       77 WS-CUIT-ANT-3         PIC 9(15) VALUE 0.
+       77 WS-VAL-FIN-1          PIC XX.
+       77 WS-VAL-FIN-2          PIC XX.
+       77 WS-VAL-FIN-3          PIC XX.
        77 CUIT-N1               PIC 9(15).
        77 CUIT-N2               PIC 9(15).
        77 CUIT-N3               PIC 9(15).
 		
        77 cantConsorcios 		PIC 99 VALUE 0.
        77 bajas 			PIC 99 VALUE 0.
+       77 altas 			PIC 99 VALUE 0.
        77 cantLineas 			PIC 99 VALUE 0.
+       77 cantLineasAlta 		PIC 99 VALUE 0.
        77 cantHojas 			PIC 99 VALUE 1.
+       77 cantHojasAlta 		PIC 99 VALUE 1.
        77 cantRegmC 			PIC 99 VALUE 0.
+       77 cantDuplicados            PIC 9999 VALUE 0.
+       77 WS-DUP-EN-1               PIC X VALUE 'N'.
+       77 WS-DUP-EN-2               PIC X VALUE 'N'.
+       77 WS-DUP-EN-3               PIC X VALUE 'N'.
+       77 cantHuerfanas             PIC 9999 VALUE 0.
        77 CANTESTADOS 			PIC 99 VALUE 0.
-       77 CONT-ANIO 			PIC 99 VALUE 0.
+       77 CONT-ANIO 			PIC 999 VALUE 0.
        77 I                    PIC 99.
        77 J                    PIC 99.
-       77 IND2                 PIC 99.
+       77 IND2                 PIC 999.
+       77 IND3                 PIC 999.
+       77 IND4                 PIC 999.
        77 MAX-EST			PIC 99 VALUE 30.
+       77 MAX-ANIO                  PIC 999 VALUE 100.
        77 CAN-EST                       PIC 99 VALUE 0.
        77 EST-OK               PIC XX.
        77 ENCONTRADO			PIC X(02).
@@ -158,6 +273,12 @@
        77 WS-DESCRIP-ESTADO    PIC X(15).
        77 WS-L-CONT-EST	       PIC 99.
        77 L-CONT-EST           PIC 99.
+       77 WS-TOTAL-ANIO-ACT    PIC 9(06) VALUE 0.
+       77 WS-TOTAL-ANIO-ANT    PIC 9(06) VALUE 0.
+       77 WS-DELTA-ANIO        PIC S9(06) VALUE 0.
+       77 WS-DELTA-ABS         PIC 9(06) VALUE 0.
+       77 WS-PCT-VARIACION     PIC S9(03)V99 VALUE 0.
+       77 WS-SUMA-IDX          PIC 99 VALUE 0.
        01 CON-MENOR.
           03 CON-MENOR-CUIT-CONS          PIC 9(15).
           03 CON-MENOR-FECHA-ALTA         PIC X(10).
@@ -166,13 +287,23 @@
           03 CON-MENOR-NOMBRE-CONSORCIO   PIC X(30).
           03 CON-MENOR-TEL                PIC X(15).
           03 CON-MENOR-DIR                PIC X(30).
+          03 CON-MENOR-EMAIL              PIC X(40).
        01 AUX.
           03 AUX-EST PIC X(02).
           03 AUX-DESCRIP PIC X(15).
        01 T-ESTADISTICAS.
-          03 EST-FILA OCCURS 30 TIMES.
+          03 EST-FILA OCCURS 100 TIMES.
              05 T-EST-ANIO PIC X(04).
              05 T-EST-COL OCCURS 30 TIMES PIC 9(02).
+       01 AUX-FILA.
+          03 AUX-FILA-ANIO PIC X(04).
+          03 AUX-FILA-COL OCCURS 30 TIMES PIC 9(02).
+       01 WS-CSV-CAMPOS-MAECSV.
+          03 WS-CSV-ESTADO-Q   PIC X(17).
+          03 WS-CSV-NOMBRE-Q   PIC X(32).
+          03 WS-CSV-TEL-Q      PIC X(17).
+          03 WS-CSV-DIR-Q      PIC X(32).
+          03 WS-CSV-EMAIL-Q    PIC X(42).
        01 FEC-ESTADISTICA.
           03 F-EST-ANIO PIC X(4).
           03 FILLER     PIC X(1) VALUE '-'.
@@ -232,10 +363,107 @@
           03 PB3-TOTAL-NOV    PIC 9999 VALUE ZERO.
                 
        01 PB-FINAL.
-          03 F PIC X(35) 
+          03 F PIC X(35)
            	  VALUE 'Total de Consorcios dados de baja: '.
           03 PB-FINAL-TOTAL PIC 9999 VALUE ZERO.
-		   
+
+       01 PA3-ENCABE.
+          03 FILLER   PIC X(25).
+          03 FILLER   PIC X(30) VALUE 'LISTADO DE CONSORCIOS DE ALTA'.
+          03 FILLER   PIC X(25).
+
+       01 PA1-ALTA.
+          03 FILLER   PIC X(13) VALUE 'CUIT-CONS'.
+          03 FILLER   PIC X(13) VALUE 'FEC-ALTA'.
+          03 FILLER   PIC X(13) VALUE 'FEC-BAJA'.
+          03 FILLER   PIC X(13) VALUE 'NOMBRE'.
+          03 FILLER   PIC X(13) VALUE 'TELEFONO'.
+          03 FILLER   PIC X(13) VALUE 'DIRECCION'.
+
+       01 PA2-ALTA.
+          03 PA2-ALTA-CUIT-CONS   PIC 9(15).
+          03 PA2-ALTA-FEC-ALTA    PIC X(10).
+          03 PA2-ALTA-FEC-BAJA    PIC X(10).
+          03 PA2-ALTA-NOMBRE      PIC X(10).
+          03 PA2-ALTA-TELEFONO    PIC X(15).
+          03 PA2-ALTA-DIRECCION   PIC X(20).
+
+       01 PA3-ALTA.
+          03 F PIC X(26) VALUE 'TOTAL NOVEDADES POR CUIT: '.
+          03 PA3-TOTAL-NOV    PIC 9999 VALUE ZERO.
+
+       01 PA-FINAL.
+          03 F PIC X(36)
+           	  VALUE 'Total de Consorcios dados de alta: '.
+          03 PA-FINAL-TOTAL PIC 9999 VALUE ZERO.
+
+       01 PD-ENCABE.
+          03 FILLER   PIC X(20).
+          03 FILLER   PIC X(40)
+                      VALUE 'CUITS DUPLICADOS ENTRE ARCHIVOS FUENTE'.
+          03 FILLER   PIC X(20).
+
+       01 PD1-DUP.
+          03 FILLER   PIC X(16) VALUE 'CUIT-CONS'.
+          03 FILLER   PIC X(9)  VALUE 'CONS1'.
+          03 FILLER   PIC X(9)  VALUE 'CONS2'.
+          03 FILLER   PIC X(9)  VALUE 'CONS3'.
+
+       01 PD2-DUP.
+          03 PD2-DUP-CUIT-CONS    PIC 9(15).
+          03 FILLER               PIC X.
+          03 PD2-DUP-EN-1         PIC X(9).
+          03 PD2-DUP-EN-2         PIC X(9).
+          03 PD2-DUP-EN-3         PIC X(9).
+
+       01 PD-FINAL.
+          03 F PIC X(36)
+                VALUE 'Total de CUITs duplicados hallados: '.
+          03 PD-FINAL-TOTAL PIC 9999 VALUE ZERO.
+
+       01 PH-ENCABE.
+          03 FILLER   PIC X(22).
+          03 FILLER   PIC X(36)
+                      VALUE 'CUENTAS BANCARIAS SIN CONSORCIO'.
+          03 FILLER   PIC X(22).
+
+       01 PH1-ORPH.
+          03 FILLER   PIC X(16) VALUE 'CUIT-CONS'.
+          03 FILLER   PIC X(9)  VALUE 'NRO-CTA'.
+
+       01 PH2-ORPH.
+          03 PH2-ORPH-CUIT-CONS   PIC 9(15).
+          03 FILLER               PIC X.
+          03 PH2-ORPH-NRO-CTA     PIC 9(08).
+
+       01 PH-FINAL.
+          03 F PIC X(35)
+                VALUE 'Total de cuentas huerfanas: '.
+          03 PH-FINAL-TOTAL PIC 9999 VALUE ZERO.
+
+       01 PX-ENCABE.
+          03 FILLER   PIC X(20).
+          03 FILLER   PIC X(40)
+                      VALUE 'ESTADOS OMITIDOS POR LIMITE SOPORTADO'.
+          03 FILLER   PIC X(20).
+
+       01 PX1-ESTEXC.
+          03 FILLER   PIC X(16) VALUE 'CODIGO'.
+          03 FILLER   PIC X(17) VALUE 'DESCRIPCION'.
+          03 FILLER   PIC X(30) VALUE 'MOTIVO'.
+
+       01 PX2-ESTEXC.
+          03 PX2-ESTEXC-CODIGO      PIC 9(02).
+          03 FILLER                PIC X(14).
+          03 PX2-ESTEXC-DESCRIP     PIC X(15).
+          03 FILLER                PIC X(02).
+          03 PX2-ESTEXC-MOTIVO     PIC X(30).
+
+       01 PX-FINAL.
+          03 F PIC X(35)
+                VALUE 'Total de estados omitidos: '.
+          03 PX-FINAL-TOTAL PIC 9999 VALUE ZERO.
+
        01 EST-ENCABEZADO-1.
           03 FILLER PIC X(24).
           03 FILLER PIC X(31) 
@@ -380,7 +608,18 @@
           03 FILLER PIC X(2) VALUE ' |'.
           03 L-EST-30 PIC X(2).
           03 FILLER PIC X VALUE '|'.
-       
+
+       01 PV-VARIACION.
+          03 FILLER       PIC X(16) VALUE 'VARIAC. vs ANIO '.
+          03 PV-ANIO-ANT  PIC X(04).
+          03 FILLER       PIC X(09) VALUE ': TOTAL '.
+          03 PV-SIGNO     PIC X(01).
+          03 PV-DELTA     PIC Z(5)9.
+          03 FILLER       PIC X(07) VALUE '  PCT: '.
+          03 PV-SIGNO-PCT PIC X(01).
+          03 PV-PCT       PIC Z(2)9.99.
+          03 FILLER       PIC X(01) VALUE '%'.
+
        PROCEDURE DIVISION.
        DECLARATIVES.
        DECLAR-INPUT SECTION.
@@ -405,15 +644,30 @@
        INICIO.    
            perform INICIALIZAR.
            perform ABRIR-ARCHIVOS.
+           IF WS-MODO-RESTART = 'NO'
+              perform IMPRIMO-ENCABEZADO-ESTEXC
+           END-IF.
            perform GEN-TABLA-ESTADOS.
-           perform LEO-CONSORCIO-1.
-           perform LEO-CONSORCIO-2.
-           perform LEO-CONSORCIO-3.
-           perform LEO-CUENTAS.
-           perform IMPRIMO-ENCABEZADO.
-           perform CICLO-CONSORCIO UNTIL FS-CONS1 = 10 AND 
+           IF WS-MODO-RESTART = 'NO'
+              perform LEO-CONSORCIO-1
+              perform LEO-CONSORCIO-2
+              perform LEO-CONSORCIO-3
+              perform LEO-CUENTAS
+           END-IF.
+           IF WS-MODO-RESTART = 'NO'
+              perform IMPRIMO-ENCABEZADO
+              perform IMPRIMO-ENCABEZADO-ALTA
+              perform IMPRIMO-ENCABEZADO-DUP
+              perform IMPRIMO-ENCABEZADO-ORPH
+           END-IF.
+           perform CICLO-CONSORCIO UNTIL FS-CONS1 = 10 AND
                          FS-CONS2 = 10 AND FS-CONS3 = 10.
+           perform DRENAR-CUENTAS-HUERFANAS UNTIL FS-CTAS = 10.
            perform IMPRIMIR-BAJAS-FIN.
+           perform IMPRIMIR-ALTAS-FIN.
+           perform IMPRIMIR-DUP-FIN.
+           perform IMPRIMIR-ORPH-FIN.
+           perform IMPRIMIR-ESTEXC-FIN.
            perform MOSTRAR-ESTADISTICAS.
            perform CERRAR-ARCHIVOS.
            STOP RUN.
@@ -421,7 +675,11 @@
        INICIALIZAR.
       *     DISPLAY "INICIALIZAR INICIA".
            MOVE 0 TO bajas.
+           MOVE 0 TO altas.
+           MOVE 0 TO cantDuplicados.
+           MOVE 0 TO cantHuerfanas.
            MOVE 1 TO cantHojas.
+           MOVE 1 TO cantHojasAlta.
            MOVE 0 TO CONT-ANIO.
            MOVE 0 TO CAN-EST.
            ACCEPT FECHA FROM DATE.
@@ -444,6 +702,10 @@
            IF FS-CONS3 NOT = ZERO
               DISPLAY "Err abrir Consorcios3: " FS-CONS3
            STOP RUN.
+           PERFORM LEER-CHECKPOINT.
+           IF WS-MODO-RESTART = 'NO'
+              PERFORM VALIDAR-SECUENCIA-ARCHIVOS
+           END-IF.
            OPEN INPUT CUENTAS.
            IF FS-CTAS NOT = ZERO
               DISPLAY "Error al abrir Cuentas: " FS-CTAS
@@ -452,21 +714,206 @@
            IF FS-EST NOT = ZERO
               DISPLAY "Error al abrir Estados: " FS-EST
               STOP RUN.
-           OPEN OUTPUT MAESTRO.
-           IF FS-MAE NOT = ZERO
-              DISPLAY "Err abrir Maestro: " FS-MAE
-              STOP RUN.
-           OPEN OUTPUT LISTADO.
-           IF FS-LIST NOT = ZERO
-              DISPLAY "Err abrir listado: " FS-LIST
-              STOP RUN.
-
-           OPEN OUTPUT ESTADIST.
-           IF FS-ESTAD NOT = ZERO
-              DISPLAY "Err abrir Estadisticas: " FS-ESTAD
-              STOP RUN.
+           IF WS-MODO-RESTART = 'SI'
+              DISPLAY "Reanudando desde checkpoint. CUIT: "
+                       CKPT-CUIT-CONS
+              MOVE CKPT-BAJAS TO bajas
+              MOVE CKPT-ALTAS TO altas
+              MOVE CKPT-CANT-DUPLICADOS TO cantDuplicados
+              MOVE CKPT-CANT-HUERFANAS TO cantHuerfanas
+              MOVE CKPT-CANT-CONSORCIOS TO cantConsorcios
+              MOVE CKPT-CANT-ESTADOS-OMITIDOS TO cantEstadosOmitidos
+              MOVE CKPT-CONT-ANIO TO CONT-ANIO
+              MOVE CKPT-T-ESTADISTICAS TO T-ESTADISTICAS
+              PERFORM LEO-CONSORCIO-1 CKPT-CONT-CONS1 TIMES
+              PERFORM LEO-CONSORCIO-2 CKPT-CONT-CONS2 TIMES
+              PERFORM LEO-CONSORCIO-3 CKPT-CONT-CONS3 TIMES
+              PERFORM LEO-CUENTAS CKPT-CONT-CTAS TIMES
+              OPEN EXTEND MAESTRO
+              IF FS-MAE NOT = ZERO
+                 DISPLAY "Err abrir Maestro: " FS-MAE
+                 STOP RUN
+              END-IF
+              OPEN EXTEND LISTADO
+              IF FS-LIST NOT = ZERO
+                 DISPLAY "Err abrir listado: " FS-LIST
+                 STOP RUN
+              END-IF
+              OPEN EXTEND LISALTAS
+              IF FS-LISALT NOT = ZERO
+                 DISPLAY "Err abrir lisAltas: " FS-LISALT
+                 STOP RUN
+              END-IF
+              OPEN EXTEND ESTADIST
+              IF FS-ESTAD NOT = ZERO
+                 DISPLAY "Err abrir Estadisticas: " FS-ESTAD
+                 STOP RUN
+              END-IF
+              OPEN EXTEND LISDUP
+              IF FS-LISDUP NOT = ZERO
+                 DISPLAY "Err abrir lisDuplic: " FS-LISDUP
+                 STOP RUN
+              END-IF
+              OPEN EXTEND LISORPH
+              IF FS-LISORPH NOT = ZERO
+                 DISPLAY "Err abrir lisHuerf: " FS-LISORPH
+                 STOP RUN
+              END-IF
+              OPEN EXTEND LISESTEXC
+              IF FS-LISESTEXC NOT = ZERO
+                 DISPLAY "Err abrir lisEstExc: " FS-LISESTEXC
+                 STOP RUN
+              END-IF
+              OPEN EXTEND MAECSV
+              IF FS-MAECSV NOT = ZERO
+                 DISPLAY "Err abrir maestro.csv: " FS-MAECSV
+                 STOP RUN
+              END-IF
+              OPEN EXTEND ESTADCSV
+              IF FS-ESTADCSV NOT = ZERO
+                 DISPLAY "Err abrir Estadist.csv: " FS-ESTADCSV
+                 STOP RUN
+              END-IF
+           ELSE
+              PERFORM ARCHIVAR-MAESTRO-ANTERIOR
+              OPEN OUTPUT MAESTRO
+              IF FS-MAE NOT = ZERO
+                 DISPLAY "Err abrir Maestro: " FS-MAE
+                 STOP RUN
+              END-IF
+              OPEN OUTPUT LISTADO
+              IF FS-LIST NOT = ZERO
+                 DISPLAY "Err abrir listado: " FS-LIST
+                 STOP RUN
+              END-IF
+              OPEN OUTPUT LISALTAS
+              IF FS-LISALT NOT = ZERO
+                 DISPLAY "Err abrir lisAltas: " FS-LISALT
+                 STOP RUN
+              END-IF
+              OPEN OUTPUT ESTADIST
+              IF FS-ESTAD NOT = ZERO
+                 DISPLAY "Err abrir Estadisticas: " FS-ESTAD
+                 STOP RUN
+              END-IF
+              OPEN OUTPUT LISDUP
+              IF FS-LISDUP NOT = ZERO
+                 DISPLAY "Err abrir lisDuplic: " FS-LISDUP
+                 STOP RUN
+              END-IF
+              OPEN OUTPUT LISORPH
+              IF FS-LISORPH NOT = ZERO
+                 DISPLAY "Err abrir lisHuerf: " FS-LISORPH
+                 STOP RUN
+              END-IF
+              OPEN OUTPUT LISESTEXC
+              IF FS-LISESTEXC NOT = ZERO
+                 DISPLAY "Err abrir lisEstExc: " FS-LISESTEXC
+                 STOP RUN
+              END-IF
+              OPEN OUTPUT MAECSV
+              IF FS-MAECSV NOT = ZERO
+                 DISPLAY "Err abrir maestro.csv: " FS-MAECSV
+                 STOP RUN
+              END-IF
+              MOVE SPACES TO LINEA-MAECSV
+              STRING "CUIT_CONS,FECHA_ALTA,ESTADO,NOMBRE_CONSORCIO,"
+                     "TELEFONO,DIRECCION,NRO_CTA,EMAIL"
+                     DELIMITED BY SIZE
+                     INTO LINEA-MAECSV
+              END-STRING
+              WRITE LINEA-MAECSV
+              PERFORM CHECK-WRITE-MAECSV
+              OPEN OUTPUT ESTADCSV
+              IF FS-ESTADCSV NOT = ZERO
+                 DISPLAY "Err abrir Estadist.csv: " FS-ESTADCSV
+                 STOP RUN
+              END-IF
+           END-IF.
       *     DISPLAY "ABRIR-ARCHIVOS FIN".
 
+       LEER-CHECKPOINT.
+           MOVE 'NO' TO WS-MODO-RESTART.
+           OPEN INPUT CHECKPT.
+           IF FS-CKPT-NOT-FOUND
+              CONTINUE
+           ELSE
+              IF FS-CKPT NOT = ZERO
+                 DISPLAY "Error al abrir checkpoint: " FS-CKPT
+                 STOP RUN
+              ELSE
+                 READ CHECKPT INTO REG-CHECKPT
+                 IF FS-CKPT = ZERO
+                    MOVE 'SI' TO WS-MODO-RESTART
+                 END-IF
+              END-IF
+              CLOSE CHECKPT
+           END-IF.
+
+       GRABAR-CHECKPOINT.
+           MOVE CON-MENOR-CUIT-CONS TO CKPT-CUIT-CONS.
+           MOVE WS-CONT-CONS1 TO CKPT-CONT-CONS1.
+           MOVE WS-CONT-CONS2 TO CKPT-CONT-CONS2.
+           MOVE WS-CONT-CONS3 TO CKPT-CONT-CONS3.
+           MOVE WS-CONT-CTAS TO CKPT-CONT-CTAS.
+           MOVE bajas TO CKPT-BAJAS.
+           MOVE altas TO CKPT-ALTAS.
+           MOVE cantDuplicados TO CKPT-CANT-DUPLICADOS.
+           MOVE cantHuerfanas TO CKPT-CANT-HUERFANAS.
+           MOVE cantConsorcios TO CKPT-CANT-CONSORCIOS.
+           MOVE cantEstadosOmitidos TO CKPT-CANT-ESTADOS-OMITIDOS.
+           MOVE CONT-ANIO TO CKPT-CONT-ANIO.
+           MOVE T-ESTADISTICAS TO CKPT-T-ESTADISTICAS.
+           OPEN OUTPUT CHECKPT.
+           IF FS-CKPT NOT = ZERO
+              DISPLAY "Error al abrir checkpoint: " FS-CKPT
+              STOP RUN
+           END-IF.
+           WRITE REG-CHECKPT.
+           IF FS-CKPT NOT = ZERO
+              DISPLAY "Error al grabar checkpoint: " FS-CKPT
+              STOP RUN
+           END-IF.
+           CLOSE CHECKPT.
+
+       ACTUALIZAR-CHECKPOINT.
+           ADD 1 TO WS-CKPT-CONTADOR.
+           DIVIDE WS-CKPT-CONTADOR BY 1
+                  GIVING WS-CKPT-Q REMAINDER WS-CKPT-R.
+           IF WS-CKPT-R = ZERO
+              PERFORM GRABAR-CHECKPOINT.
+
+       BORRAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPT.
+           IF FS-CKPT NOT = ZERO
+              DISPLAY "Error al truncar checkpoint: " FS-CKPT
+              STOP RUN
+           END-IF.
+           CLOSE CHECKPT.
+
+       ARCHIVAR-MAESTRO-ANTERIOR.
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-MAE-NOMBRE
+                                             WS-MAE-DETALLE.
+           IF RETURN-CODE = ZERO
+              MOVE SPACES TO WS-MAE-ARCHIVO
+              STRING "maestro_"     DELIMITED BY SIZE
+                     FECHA-AA       DELIMITED BY SIZE
+                     FECHA-MM       DELIMITED BY SIZE
+                     FECHA-DD       DELIMITED BY SIZE
+                     ".dat"         DELIMITED BY SIZE
+                     INTO WS-MAE-ARCHIVO
+              END-STRING
+              CALL "CBL_RENAME_FILE" USING WS-MAE-NOMBRE
+                                           WS-MAE-ARCHIVO
+              IF RETURN-CODE NOT = ZERO
+                 DISPLAY "Advertencia: no se pudo archivar "
+                         WS-MAE-NOMBRE " como " WS-MAE-ARCHIVO
+              ELSE
+                 DISPLAY "Maestro anterior archivado como: "
+                         WS-MAE-ARCHIVO
+              END-IF
+           END-IF.
+
        GEN-TABLA-ESTADOS.
            DISPLAY "GEN-TABLA-ESTADOS".
            PERFORM LEO-ESTADO.
@@ -486,8 +933,19 @@
            MOVE 'NO' TO EST-OK.
            PERFORM UNTIL EST-OK = 'SI'
              READ ESTADOS
-             IF EST-ESTADO <= 30 
+             IF FS-EST NOT = ZERO
                 MOVE 'SI' TO EST-OK
+             ELSE
+                IF EST-ESTADO < 30
+                   MOVE 'SI' TO EST-OK
+                ELSE
+                   IF WS-MODO-RESTART = 'NO'
+                      DISPLAY "Advertencia: estado " EST-ESTADO
+                        " supera el limite de " MAX-EST
+                        " codigos soportados y sera omitido"
+                      PERFORM REPORTAR-ESTADO-OMITIDO
+                   END-IF
+                END-IF
              END-IF
            END-PERFORM.
            IF FS-EST = ZERO ADD 1 TO CAN-EST.
@@ -511,31 +969,130 @@
             END-PERFORM
             ADD 1 TO I GIVING I
            END-PERFORM.
-       
+
+       ORDENAR-TABLA-ANIOS.
+           DISPLAY "ORDENAR TABLA ANIOS".
+           MOVE 1 TO IND3.
+           PERFORM UNTIL IND3 > CONT-ANIO
+            MOVE IND3 TO IND4
+            PERFORM UNTIL IND4 > CONT-ANIO
+             IF (T-EST-ANIO (IND3) > T-EST-ANIO (IND4))
+                MOVE EST-FILA (IND3) TO AUX-FILA
+                MOVE EST-FILA (IND4) TO EST-FILA (IND3)
+                MOVE AUX-FILA TO EST-FILA (IND4)
+             END-IF
+             ADD 1 TO IND4 GIVING IND4
+            END-PERFORM
+            ADD 1 TO IND3 GIVING IND3
+           END-PERFORM.
+
        LEO-CONSORCIO-1.
            READ CONS1.
            DISPLAY "LEO-CONSOR1 " FS-CONS1.
+           IF FS-CONS1 = ZERO ADD 1 TO WS-CONT-CONS1.
            IF FS-CONS1 NOT = ZERO AND 10
               DISPLAY "Err leer consorcios1 " FS-CONS1
               STOP RUN.
- 
+
        LEO-CONSORCIO-2.
            READ CONS2.
            DISPLAY "LEO-CONSOR2 " FS-CONS2.
+           IF FS-CONS2 = ZERO ADD 1 TO WS-CONT-CONS2.
            IF FS-CONS2 NOT = ZERO AND 10
               DISPLAY "Err: leer consorcios2:" FS-CONS2
               STOP RUN.
-            
+
        LEO-CONSORCIO-3.
            READ CONS3.
            DISPLAY "LEO-CONSORC3 " FS-CONS3.
+           IF FS-CONS3 = ZERO ADD 1 TO WS-CONT-CONS3.
            IF FS-CONS3 NOT = ZERO AND 10
               DISPLAY "Err: leer consorcios3:" FS-CONS3
-              STOP RUN.    
+              STOP RUN.
   
+       VALIDAR-SECUENCIA-ARCHIVOS.
+           DISPLAY "VALIDAR-SECUENCIA-ARCHIVOS INICIA".
+           MOVE ZERO TO WS-CUIT-ANT-1.
+           MOVE ZERO TO WS-CUIT-ANT-2.
+           MOVE ZERO TO WS-CUIT-ANT-3.
+           MOVE 'NO' TO WS-VAL-FIN-1.
+           MOVE 'NO' TO WS-VAL-FIN-2.
+           MOVE 'NO' TO WS-VAL-FIN-3.
+           PERFORM VALIDAR-CONS1 UNTIL WS-VAL-FIN-1 = 'SI'.
+           PERFORM VALIDAR-CONS2 UNTIL WS-VAL-FIN-2 = 'SI'.
+           PERFORM VALIDAR-CONS3 UNTIL WS-VAL-FIN-3 = 'SI'.
+           CLOSE CONS1.
+           OPEN INPUT CONS1.
+           IF FS-CONS1 NOT = ZERO
+              DISPLAY "Err reabrir Consorcios1: " FS-CONS1
+              STOP RUN.
+           CLOSE CONS2.
+           OPEN INPUT CONS2.
+           IF FS-CONS2 NOT = ZERO
+              DISPLAY "Err reabrir Consorcios2: " FS-CONS2
+              STOP RUN.
+           CLOSE CONS3.
+           OPEN INPUT CONS3.
+           IF FS-CONS3 NOT = ZERO
+              DISPLAY "Err reabrir Consorcios3: " FS-CONS3
+              STOP RUN.
+           DISPLAY "VALIDAR-SECUENCIA-ARCHIVOS FIN".
+
+       VALIDAR-CONS1.
+           READ CONS1.
+           IF FS-CONS1 = 10
+              MOVE 'SI' TO WS-VAL-FIN-1
+           ELSE
+              IF FS-CONS1 NOT = ZERO
+                 DISPLAY "Err leer consorcios1 " FS-CONS1
+                 STOP RUN
+              END-IF
+              IF REG-CONS1-CUIT-CONS < WS-CUIT-ANT-1
+                 DISPLAY "Consorcios1 fuera de secuencia. CUIT: "
+                          REG-CONS1-CUIT-CONS
+                 STOP RUN
+              END-IF
+              MOVE REG-CONS1-CUIT-CONS TO WS-CUIT-ANT-1
+           END-IF.
+
+       VALIDAR-CONS2.
+           READ CONS2.
+           IF FS-CONS2 = 10
+              MOVE 'SI' TO WS-VAL-FIN-2
+           ELSE
+              IF FS-CONS2 NOT = ZERO
+                 DISPLAY "Err leer consorcios2 " FS-CONS2
+                 STOP RUN
+              END-IF
+              IF REG-CONS2-CUIT-CONS < WS-CUIT-ANT-2
+                 DISPLAY "Consorcios2 fuera de secuencia. CUIT: "
+                          REG-CONS2-CUIT-CONS
+                 STOP RUN
+              END-IF
+              MOVE REG-CONS2-CUIT-CONS TO WS-CUIT-ANT-2
+           END-IF.
+
+       VALIDAR-CONS3.
+           READ CONS3.
+           IF FS-CONS3 = 10
+              MOVE 'SI' TO WS-VAL-FIN-3
+           ELSE
+              IF FS-CONS3 NOT = ZERO
+                 DISPLAY "Err leer consorcios3 " FS-CONS3
+                 STOP RUN
+              END-IF
+              IF REG-CONS3-CUIT-CONS < WS-CUIT-ANT-3
+                 DISPLAY "Consorcios3 fuera de secuencia. CUIT: "
+                          REG-CONS3-CUIT-CONS
+                 STOP RUN
+              END-IF
+              MOVE REG-CONS3-CUIT-CONS TO WS-CUIT-ANT-3
+           END-IF.
+
        LEO-CUENTAS.
            DISPLAY "LEO-CUENTAS".
            READ CUENTAS.
+           IF FS-CTAS = ZERO ADD 1 TO WS-CONT-CTAS.
            IF FS-CTAS NOT = ZERO AND 10
               DISPLAY "Error al leer cUENTas: " FS-CTAS
               STOP RUN.
@@ -597,30 +1154,157 @@
            WRITE LINEA FROM PE2-ENCABE.
            PERFORM CHECK-WRITE-LISBAJAS.
            ADD 4 TO cantLineas.
-           
+
+       IMPRIMO-ENCABEZADO-ALTA.
+           MOVE cantHojasAlta TO PE1-HOJA.
+           WRITE LINEA-ALTA FROM PE1-ENCABE.
+           PERFORM CHECK-WRITE-LISALTAS.
+           WRITE LINEA-ALTA FROM PE2-ENCABE.
+           PERFORM CHECK-WRITE-LISALTAS.
+           WRITE LINEA-ALTA FROM PA3-ENCABE.
+           PERFORM CHECK-WRITE-LISALTAS.
+           WRITE LINEA-ALTA FROM PE2-ENCABE.
+           PERFORM CHECK-WRITE-LISALTAS.
+           ADD 1 TO cantHojasAlta.
+           MOVE 4 TO cantLineasAlta.
+
+       LISTAR-ALTA.
+           IF cantLineasAlta >= 60
+              PERFORM IMPRIMO-ENCABEZADO-ALTA.
+           PERFORM IMPRIMIR-ALTA.
+           ADD 1 TO altas.
+
+       IMPRIMIR-ALTAS-FIN.
+           DISPLAY "IMPRIMIR-ALTA".
+           MOVE altas TO PA-FINAL-TOTAL.
+           WRITE LINEA-ALTA FROM PA-FINAL.
+           PERFORM CHECK-WRITE-LISALTAS.
+
+       IMPRIMIR-ALTA.
+           DISPLAY "IMPRIMO-ALTAS".
+           WRITE LINEA-ALTA FROM PA1-ALTA.
+           PERFORM CHECK-WRITE-LISALTAS.
+           MOVE CON-MENOR-CUIT-CONS TO PA2-ALTA-CUIT-CONS.
+           MOVE CON-MENOR-FECHA-ALTA TO PA2-ALTA-FEC-ALTA.
+           MOVE CON-MENOR-FECHA-BAJA TO PA2-ALTA-FEC-BAJA.
+           MOVE CON-MENOR-NOMBRE-CONSORCIO TO PA2-ALTA-NOMBRE.
+           MOVE CON-MENOR-TEL TO PA2-ALTA-TELEFONO.
+           MOVE CON-MENOR-DIR TO PA2-ALTA-DIRECCION.
+           WRITE LINEA-ALTA FROM PA2-ALTA.
+           PERFORM CHECK-WRITE-LISALTAS.
+           MOVE cantRegmC TO PA3-TOTAL-NOV.
+           WRITE LINEA-ALTA FROM PA3-ALTA.
+           PERFORM CHECK-WRITE-LISALTAS.
+           WRITE LINEA-ALTA FROM PE2-ENCABE.
+           PERFORM CHECK-WRITE-LISALTAS.
+           ADD 4 TO cantLineasAlta.
+
+       IMPRIMO-ENCABEZADO-DUP.
+           WRITE LINEA-DUP FROM PD-ENCABE.
+           PERFORM CHECK-WRITE-LISDUP.
+           WRITE LINEA-DUP FROM PE2-ENCABE.
+           PERFORM CHECK-WRITE-LISDUP.
+           WRITE LINEA-DUP FROM PD1-DUP.
+           PERFORM CHECK-WRITE-LISDUP.
+
+       REPORTAR-CUIT-DUPLICADO.
+           ADD 1 TO cantDuplicados.
+           MOVE SPACES TO PD2-DUP-EN-1.
+           MOVE SPACES TO PD2-DUP-EN-2.
+           MOVE SPACES TO PD2-DUP-EN-3.
+           MOVE CON-MENOR-CUIT-CONS TO PD2-DUP-CUIT-CONS.
+           IF WS-DUP-EN-1 = 'S' MOVE 'SI' TO PD2-DUP-EN-1.
+           IF WS-DUP-EN-2 = 'S' MOVE 'SI' TO PD2-DUP-EN-2.
+           IF WS-DUP-EN-3 = 'S' MOVE 'SI' TO PD2-DUP-EN-3.
+           WRITE LINEA-DUP FROM PD2-DUP.
+           PERFORM CHECK-WRITE-LISDUP.
+
+       IMPRIMIR-DUP-FIN.
+           MOVE cantDuplicados TO PD-FINAL-TOTAL.
+           WRITE LINEA-DUP FROM PE2-ENCABE.
+           PERFORM CHECK-WRITE-LISDUP.
+           WRITE LINEA-DUP FROM PD-FINAL.
+           PERFORM CHECK-WRITE-LISDUP.
+
+       IMPRIMO-ENCABEZADO-ORPH.
+           WRITE LINEA-ORPH FROM PH-ENCABE.
+           PERFORM CHECK-WRITE-LISORPH.
+           WRITE LINEA-ORPH FROM PE2-ENCABE.
+           PERFORM CHECK-WRITE-LISORPH.
+           WRITE LINEA-ORPH FROM PH1-ORPH.
+           PERFORM CHECK-WRITE-LISORPH.
+
+       REPORTAR-CUENTA-HUERFANA.
+           ADD 1 TO cantHuerfanas.
+           MOVE CTA-CUIT-CONS TO PH2-ORPH-CUIT-CONS.
+           MOVE CTA-NRO-CTA TO PH2-ORPH-NRO-CTA.
+           WRITE LINEA-ORPH FROM PH2-ORPH.
+           PERFORM CHECK-WRITE-LISORPH.
+
+       IMPRIMIR-ORPH-FIN.
+           MOVE cantHuerfanas TO PH-FINAL-TOTAL.
+           WRITE LINEA-ORPH FROM PE2-ENCABE.
+           PERFORM CHECK-WRITE-LISORPH.
+           WRITE LINEA-ORPH FROM PH-FINAL.
+           PERFORM CHECK-WRITE-LISORPH.
+
+       IMPRIMO-ENCABEZADO-ESTEXC.
+           WRITE LINEA-ESTEXC FROM PX-ENCABE.
+           PERFORM CHECK-WRITE-LISESTEXC.
+           WRITE LINEA-ESTEXC FROM PE2-ENCABE.
+           PERFORM CHECK-WRITE-LISESTEXC.
+           WRITE LINEA-ESTEXC FROM PX1-ESTEXC.
+           PERFORM CHECK-WRITE-LISESTEXC.
+
+       REPORTAR-ESTADO-OMITIDO.
+           ADD 1 TO cantEstadosOmitidos.
+           MOVE EST-ESTADO TO PX2-ESTEXC-CODIGO.
+           MOVE EST-DESCRIP TO PX2-ESTEXC-DESCRIP.
+           MOVE 'SUPERA EL LIMITE DE 30 CODIGOS SOPORTADOS'
+                TO PX2-ESTEXC-MOTIVO.
+           WRITE LINEA-ESTEXC FROM PX2-ESTEXC.
+           PERFORM CHECK-WRITE-LISESTEXC.
+
+       IMPRIMIR-ESTEXC-FIN.
+           MOVE cantEstadosOmitidos TO PX-FINAL-TOTAL.
+           WRITE LINEA-ESTEXC FROM PE2-ENCABE.
+           PERFORM CHECK-WRITE-LISESTEXC.
+           WRITE LINEA-ESTEXC FROM PX-FINAL.
+           PERFORM CHECK-WRITE-LISESTEXC.
+
        CICLO-CONSORCIO.
            DISPLAY "CICLO-CONSORCIO".
            PERFORM DET-MENOR.
            MOVE 1 TO cantRegmC.
-           PERFORM POS-CUENTAS UNTIL FS-CTAS = 10 
-                   OR CTA-CUIT-CONS >= CON-MENOR-CUIT-CONS. 
-           PERFORM POS-CONSORN1 UNTIL FS-CONS1 = 10 
-                   OR REG-CONS1-CUIT-CONS IS NOT EQUAL 
-                                TO CON-MENOR-CUIT-CONS. 
-           PERFORM POS-CONSORN2 UNTIL FS-CONS2 = 10 
-                   OR REG-CONS2-CUIT-CONS IS NOT EQUAL 
-                                TO CON-MENOR-CUIT-CONS. 
-           PERFORM POS-CONSORN3 UNTIL FS-CONS3 = 10 
-                   OR REG-CONS3-CUIT-CONS IS NOT EQUAL 
-                                TO CON-MENOR-CUIT-CONS. 
+           MOVE 'N' TO WS-DUP-EN-1.
+           MOVE 'N' TO WS-DUP-EN-2.
+           MOVE 'N' TO WS-DUP-EN-3.
+           PERFORM POS-CUENTAS UNTIL FS-CTAS = 10
+                   OR CTA-CUIT-CONS >= CON-MENOR-CUIT-CONS.
+           PERFORM POS-CONSORN1 UNTIL FS-CONS1 = 10
+                   OR REG-CONS1-CUIT-CONS IS NOT EQUAL
+                                TO CON-MENOR-CUIT-CONS.
+           PERFORM POS-CONSORN2 UNTIL FS-CONS2 = 10
+                   OR REG-CONS2-CUIT-CONS IS NOT EQUAL
+                                TO CON-MENOR-CUIT-CONS.
+           PERFORM POS-CONSORN3 UNTIL FS-CONS3 = 10
+                   OR REG-CONS3-CUIT-CONS IS NOT EQUAL
+                                TO CON-MENOR-CUIT-CONS.
+           IF (WS-DUP-EN-1 = 'S' AND WS-DUP-EN-2 = 'S')
+              OR (WS-DUP-EN-1 = 'S' AND WS-DUP-EN-3 = 'S')
+              OR (WS-DUP-EN-2 = 'S' AND WS-DUP-EN-3 = 'S')
+              PERFORM REPORTAR-CUIT-DUPLICADO.
            PERFORM OBTENER-ESTADO.
            IF CON-MENOR-ESTADO = '02'
               PERFORM LISTAR-BAJA
            ELSE
-              PERFORM ALTA-MAESTRO.
+              PERFORM ALTA-MAESTRO
+              PERFORM LISTAR-ALTA.
+           PERFORM ACTUALIZAR-CHECKPOINT.
            
        MOSTRAR-ESTADISTICAS.
       *     DISPLAY "MOSTRAR-ESTADISTICAS".
+           PERFORM ORDENAR-TABLA-ANIOS.
       *     DISPLAY EST-ENCABEZADO-1.
            WRITE LINEA-E FROM EST-ENCABEZADO-1.
            PERFORM CHECK-WRITE-ESTADIST.
@@ -634,8 +1318,27 @@
       *     DISPLAY EST-ENCABEZADO-L.
            WRITE LINEA-E FROM EST-ENCABEZADO-L.
            PERFORM CHECK-WRITE-ESTADIST.
-           MOVE 1 TO IND2.			
+           PERFORM ARMAR-CSV-ENCAB-ESTAD.
+           MOVE 1 TO IND2.
            PERFORM CICLO-ESTADISTICA-1 UNTIL IND2 > CONT-ANIO.
+
+       ARMAR-CSV-ENCAB-ESTAD.
+           MOVE SPACES TO LINEA-ESTADCSV.
+           MOVE 1 TO WS-CSV-PTR.
+           STRING "ANIO" DELIMITED BY SIZE
+                  INTO LINEA-ESTADCSV WITH POINTER WS-CSV-PTR
+           END-STRING.
+           MOVE 1 TO WS-CSV-IDX.
+           PERFORM ARMAR-CSV-ENCAB-COL UNTIL WS-CSV-IDX > CAN-EST.
+           WRITE LINEA-ESTADCSV.
+           PERFORM CHECK-WRITE-ESTADCSV.
+
+       ARMAR-CSV-ENCAB-COL.
+           STRING ",EST" DELIMITED BY SIZE
+                  TAB-ESTADOS-ESTADO (WS-CSV-IDX) DELIMITED BY SIZE
+                  INTO LINEA-ESTADCSV WITH POINTER WS-CSV-PTR
+           END-STRING.
+           ADD 1 TO WS-CSV-IDX.
 				
        EST-ENCAB-T-ESTADOS.
            IF CAN-EST >= 1 MOVE TAB-ESTADOS-ESTADO (1) TO E-01.
@@ -681,7 +1384,69 @@
       *     DISPLAY LINEA-ESTADISTICA.
            WRITE LINEA-E FROM LINEA-ESTADISTICA.
            PERFORM CHECK-WRITE-ESTADIST.
+           PERFORM ARMAR-CSV-FILA-ESTAD.
+           IF IND2 > 1
+              PERFORM ARMAR-VARIACION
+              WRITE LINEA-E FROM PV-VARIACION
+              PERFORM CHECK-WRITE-ESTADIST
+           END-IF.
            ADD 1 TO IND2.
+
+       ARMAR-CSV-FILA-ESTAD.
+           MOVE SPACES TO LINEA-ESTADCSV.
+           MOVE 1 TO WS-CSV-PTR.
+           STRING T-EST-ANIO(IND2) DELIMITED BY SIZE
+                  INTO LINEA-ESTADCSV WITH POINTER WS-CSV-PTR
+           END-STRING.
+           MOVE 1 TO WS-CSV-IDX.
+           PERFORM ARMAR-CSV-FILA-COL UNTIL WS-CSV-IDX > CAN-EST.
+           WRITE LINEA-ESTADCSV.
+           PERFORM CHECK-WRITE-ESTADCSV.
+
+       ARMAR-CSV-FILA-COL.
+           STRING "," DELIMITED BY SIZE
+                  T-EST-COL(IND2, WS-CSV-IDX) DELIMITED BY SIZE
+                  INTO LINEA-ESTADCSV WITH POINTER WS-CSV-PTR
+           END-STRING.
+           ADD 1 TO WS-CSV-IDX.
+
+       ARMAR-VARIACION.
+           MOVE 0 TO WS-TOTAL-ANIO-ACT.
+           MOVE 0 TO WS-TOTAL-ANIO-ANT.
+           MOVE 1 TO WS-SUMA-IDX.
+           PERFORM SUMAR-COLUMNA-ACTUAL UNTIL WS-SUMA-IDX > 30.
+           MOVE 1 TO WS-SUMA-IDX.
+           PERFORM SUMAR-COLUMNA-ANTERIOR UNTIL WS-SUMA-IDX > 30.
+           COMPUTE WS-DELTA-ANIO = WS-TOTAL-ANIO-ACT - WS-TOTAL-ANIO-ANT.
+           IF WS-DELTA-ANIO < 0
+              MOVE '-' TO PV-SIGNO
+              COMPUTE WS-DELTA-ABS = WS-DELTA-ANIO * -1
+           ELSE
+              MOVE '+' TO PV-SIGNO
+              MOVE WS-DELTA-ANIO TO WS-DELTA-ABS
+           END-IF.
+           IF WS-TOTAL-ANIO-ANT = 0
+              MOVE 0 TO WS-PCT-VARIACION
+           ELSE
+              COMPUTE WS-PCT-VARIACION ROUNDED =
+                 (WS-DELTA-ANIO * 100) / WS-TOTAL-ANIO-ANT
+           END-IF.
+           IF WS-PCT-VARIACION < 0
+              MOVE '-' TO PV-SIGNO-PCT
+           ELSE
+              MOVE '+' TO PV-SIGNO-PCT
+           END-IF.
+           MOVE T-EST-ANIO(IND2 - 1) TO PV-ANIO-ANT.
+           MOVE WS-DELTA-ABS TO PV-DELTA.
+           MOVE WS-PCT-VARIACION TO PV-PCT.
+
+       SUMAR-COLUMNA-ACTUAL.
+           ADD T-EST-COL(IND2, WS-SUMA-IDX) TO WS-TOTAL-ANIO-ACT.
+           ADD 1 TO WS-SUMA-IDX.
+
+       SUMAR-COLUMNA-ANTERIOR.
+           ADD T-EST-COL(IND2 - 1, WS-SUMA-IDX) TO WS-TOTAL-ANIO-ANT.
+           ADD 1 TO WS-SUMA-IDX.
 			
        ARMAR-LINEA-ESTADISTICA.
            MOVE T-EST-COL(IND2, L-CONT-EST) TO L-EST-01.
@@ -747,6 +1512,7 @@
 
        CERRAR-ARCHIVOS.
            DISPLAY "CERRAR-ARCHIVOS".
+           PERFORM BORRAR-CHECKPOINT.
            CLOSE CONS1.
            CLOSE CONS2.
            CLOSE CONS3.
@@ -754,7 +1520,13 @@
            CLOSE ESTADOS.
            CLOSE MAESTRO.
            CLOSE LISTADO.
+           CLOSE LISALTAS.
            CLOSE ESTADIST.
+           CLOSE LISDUP.
+           CLOSE LISORPH.
+           CLOSE LISESTEXC.
+           CLOSE MAECSV.
+           CLOSE ESTADCSV.
 
        DET-MENOR.
       *     DISPLAY "DET-MENOR".
@@ -773,9 +1545,15 @@
 
        POS-CUENTAS.
       *     DISPLAY "POS-CUENTAS".
-           PERFORM  LEO-CUENTAS.
+           PERFORM REPORTAR-CUENTA-HUERFANA.
+           PERFORM LEO-CUENTAS.
 
-       POS-CONSORN1.			
+       DRENAR-CUENTAS-HUERFANAS.
+           PERFORM REPORTAR-CUENTA-HUERFANA.
+           PERFORM LEO-CUENTAS.
+
+       POS-CONSORN1.
+           MOVE 'S' TO WS-DUP-EN-1.
            MOVE REG-CONS1-FECHA-ALTA TO FEC-ESTADISTICA.
            MOVE REG-CONS1-ESTADO TO EST-ACTUAL.
            PERFORM GENERAR-ESTADISTICAS.
@@ -788,6 +1566,7 @@
         
        POS-CONSORN2.
       *     DISPLAY "Estoy en POS-CONSORN2".
+           MOVE 'S' TO WS-DUP-EN-2.
            MOVE REG-CONS2-FECHA-ALTA TO FEC-ESTADISTICA.
            MOVE REG-CONS2-ESTADO TO EST-ACTUAL.
            PERFORM GENERAR-ESTADISTICAS.
@@ -799,6 +1578,7 @@
               ADD 1 TO cantRegmC.
         
        POS-CONSORN3.
+           MOVE 'S' TO WS-DUP-EN-3.
            MOVE REG-CONS3-FECHA-ALTA TO FEC-ESTADISTICA.
            MOVE REG-CONS3-ESTADO TO EST-ACTUAL.
            PERFORM GENERAR-ESTADISTICAS.
@@ -822,17 +1602,71 @@
            MOVE CON-MENOR-TEL TO MAE-TEL.
            MOVE CON-MENOR-DIR TO MAE-DIR.
            MOVE WS-NRO-CTA-AUX TO MAE-NRO-CTA.
+           MOVE CON-MENOR-EMAIL TO MAE-EMAIL.
            WRITE MAE.
+           PERFORM ARMAR-LINEA-MAECSV.
+
+       ARMAR-LINEA-MAECSV.
+           STRING '"' DELIMITED BY SIZE
+                  MAE-DESCRIP-ESTADO DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  INTO WS-CSV-ESTADO-Q
+           END-STRING
+           STRING '"' DELIMITED BY SIZE
+                  MAE-NOMBRE-CONSORCIO DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  INTO WS-CSV-NOMBRE-Q
+           END-STRING
+           STRING '"' DELIMITED BY SIZE
+                  MAE-TEL DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  INTO WS-CSV-TEL-Q
+           END-STRING
+           STRING '"' DELIMITED BY SIZE
+                  MAE-DIR DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  INTO WS-CSV-DIR-Q
+           END-STRING
+           STRING '"' DELIMITED BY SIZE
+                  MAE-EMAIL DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  INTO WS-CSV-EMAIL-Q
+           END-STRING
+           MOVE SPACES TO LINEA-MAECSV
+           STRING MAE-CUIT-CONS    DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  MAE-FECHA-ALTA   DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  WS-CSV-ESTADO-Q  DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  WS-CSV-NOMBRE-Q  DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  WS-CSV-TEL-Q     DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  WS-CSV-DIR-Q     DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  MAE-NRO-CTA      DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  WS-CSV-EMAIL-Q   DELIMITED BY SIZE
+                  INTO LINEA-MAECSV
+           END-STRING
+           WRITE LINEA-MAECSV.
+           PERFORM CHECK-WRITE-MAECSV.
 
        GENERAR-ESTADISTICAS.
       *     DISPLAY "GENERAR-ESTADISTICAS".
-           MOVE F-EST-ANIO TO ANIO-ESTADISTICA.			
+           MOVE F-EST-ANIO TO ANIO-ESTADISTICA.
            PERFORM BUSCAR-ANIO.
            IF EXISTE-ESTADISTICA = 'SI'
               PERFORM ACTUALIZAR-ESTADISTICA
            ELSE
-              PERFORM AGREGAR-Y-ACTUALIZAR.
-				
+              IF EXISTE-ESTADISTICA = 'OM'
+                 CONTINUE
+              ELSE
+                 PERFORM AGREGAR-Y-ACTUALIZAR
+              END-IF
+           END-IF.
+
        BUSCAR-ANIO.
            MOVE 1 TO I.
            MOVE 'NO' TO ENCONTRADO.
@@ -841,19 +1675,26 @@
              IF T-EST-ANIO(I) = ANIO-ESTADISTICA
                 MOVE I TO IND2
                 MOVE 'SI' TO ENCONTRADO
-             ELSE 
+             ELSE
                 ADD 1 TO I
              END-IF
            END-PERFORM.
            IF ENCONTRADO = 'SI'
               PERFORM EXISTE-ANIO
-           ELSE 
+           ELSE
               PERFORM ANIO-NO-ENCONTRADO.
-			
+
        ANIO-NO-ENCONTRADO.
-           MOVE 'NO' TO EXISTE-ESTADISTICA.
-           ADD 1 TO CONT-ANIO.
-			
+           IF CONT-ANIO >= MAX-ANIO
+              DISPLAY "Advertencia: limite de " MAX-ANIO
+                      " anios distintos en Estadisticas alcanzado. "
+                      "Se omite el anio: " ANIO-ESTADISTICA
+              MOVE 'OM' TO EXISTE-ESTADISTICA
+           ELSE
+              MOVE 'NO' TO EXISTE-ESTADISTICA
+              ADD 1 TO CONT-ANIO
+           END-IF.
+
        EXISTE-ANIO.
            MOVE 'SI' TO EXISTE-ESTADISTICA.
 
@@ -873,10 +1714,40 @@
               DISPLAY "Error al escribir lisBAJAS: " FS-LIST
               STOP RUN.
 
+       CHECK-WRITE-LISALTAS.
+          IF FS-LISALT NOT = ZERO AND 10
+              DISPLAY "Error al escribir lisAltas: " FS-LISALT
+              STOP RUN.
+
        CHECK-WRITE-ESTADIST.
           IF FS-ESTAD NOT = ZERO AND 10
               DISPLAY "Error al escribir ESTADIST: " FS-ESTAD
-              STOP RUN.        
+              STOP RUN.
+
+       CHECK-WRITE-LISDUP.
+          IF FS-LISDUP NOT = ZERO AND 10
+              DISPLAY "Error al escribir lisDuplic: " FS-LISDUP
+              STOP RUN.
+
+       CHECK-WRITE-LISORPH.
+          IF FS-LISORPH NOT = ZERO AND 10
+              DISPLAY "Error al escribir lisHuerf: " FS-LISORPH
+              STOP RUN.
+
+       CHECK-WRITE-LISESTEXC.
+          IF FS-LISESTEXC NOT = ZERO AND 10
+              DISPLAY "Error al escribir lisEstExc: " FS-LISESTEXC
+              STOP RUN.
+
+       CHECK-WRITE-MAECSV.
+          IF FS-MAECSV NOT = ZERO AND 10
+              DISPLAY "Error al escribir maestro.csv: " FS-MAECSV
+              STOP RUN.
+
+       CHECK-WRITE-ESTADCSV.
+          IF FS-ESTADCSV NOT = ZERO AND 10
+              DISPLAY "Error al escribir Estadist.csv: " FS-ESTADCSV
+              STOP RUN.
 
 
 			
