@@ -18,13 +18,19 @@
                                 FILE STATUS IS FS-CPR.
            SELECT SD-SORT ASSIGN TO DISK
                                  file STATUS IS FS-SORT.
-       
+           SELECT FACTURAS ASSIGN TO DISK
+                                ORGANIZATION IS INDEXED
+                                ACCESS MODE IS DYNAMIC
+                                RECORD KEY IS FACT-COD-PROV
+                                     WITH DUPLICATES
+                                FILE STATUS IS FS-FACT.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD MAESTRO LABEL RECORD IS STANDARD
-                  VALUE OF FILE-ID IS 
-                  "C:\PROVS\maestro.dat".
+                  VALUE OF FILE-ID IS
+                  WS-PATH-MAESTRO.
 
        01 MAE.
 	   03 MAE-CUIT-CONS               PIC 9(15).
@@ -34,25 +40,27 @@
 	   03 MAE-TEL                     PIC X(15).
 	   03 MAE-DIR                     PIC X(30).
 	   03 MAE-NRO-CTA                 PIC 9(08).
-	
+	   03 MAE-EMAIL                   PIC X(40).
+
        FD LIS-PROV LABEL RECORD IS STANDARD
-                   VALUE OF FILE-ID IS 
-                   "C:\PROVS\lprovasi.dat".
-       
-       01 LINEA                           PIC X(80).
+                   VALUE OF FILE-ID IS
+                   WS-PATH-LISPROV.
+
+       01 LINEA                           PIC X(100).
 
        FD CUITPROV LABEL RECORD IS STANDARD
-                   VALUE OF FILE-ID IS 
-                   "C:\PROVS\cuitprov.dat".
+                   VALUE OF FILE-ID IS
+                   WS-PATH-CUITPROV.
        
        01 CPR.
            03 CPR-CLAVE.
               05 CPR-CUIT-CONS                PIC 9(15).
               05 CPR-COD-PROV                 PIC 9(08).
            03 CPR-FECHA-ALTA                  PIC 9(08).
+           03 CPR-MONTO                       PIC 9(7)V99.
    
        SD SD-SORT DATA RECORD IS REG-SORT.
- 
+
        01 REG-SORT.
            03 SD-CLAVE.
               05 SD-RUBRO                    PIC 9(04).
@@ -62,6 +70,18 @@
            03 SD-NOM-CONS                 PIC X(30).
            03 SD-TEL-CONS                 PIC X(15).
            03 SD-DIR-CONS                 PIC X(30).
+           03 SD-MONTO                    PIC 9(7)V99.
+           03 SD-FACTURADO                PIC 9(7)V99.
+
+       FD FACTURAS LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS
+                   WS-PATH-FACTURAS.
+
+       01 FACT.
+           03 FACT-COD-PROV                   PIC 9(08).
+           03 FACT-NRO-FACT                   PIC 9(08).
+           03 FACT-FECHA                      PIC 9(08).
+           03 FACT-MONTO                      PIC 9(7)V99.
 
 
        WORKING-STORAGE SECTION.
@@ -70,6 +90,14 @@
        77 FS-CPR                PIC XX.
        77 FS-SORT               PIC XX.
        77 SP-OPT                PIC X.
+       77 WS-PARM               PIC X(80) VALUE SPACES.
+       77 WS-PARM-KEY           PIC X(05).
+       77 WS-PARM-VALOR         PIC X(75).
+       77 WS-PATH-BASE-PARM     PIC X(60) VALUE SPACES.
+       77 WS-PATH-BASE          PIC X(60).
+       77 WS-PATH-MAESTRO       PIC X(100).
+       77 WS-PATH-LISPROV       PIC X(100).
+       77 WS-PATH-CUITPROV      PIC X(100).
        77 cantLineas            PIC 99 VALUE 0.
        77 cantHojas 		PIC 99 VALUE 1.
        77 cantProvs             PIC 99 VALUE 0.
@@ -77,6 +105,14 @@
        77 WS-RUBRO-ACTUAL       PIC 9(04).
        77 RSP-RUBRO             PIC 9(04).
        77 RSP-DESC-RUBRO        PIC X(15).
+       77 FS-FACT               PIC XX.
+       77 WS-PATH-FACTURAS      PIC X(100).
+       77 WS-SUMA-FACT          PIC 9(7)V99 VALUE 0.
+       77 WS-TOTAL-FACTURADO-RUBRO PIC 9(9)V99 VALUE 0.
+       77 WS-MODO-CONSULTA      PIC X VALUE 'N'.
+       77 WS-PARM-CUIT          PIC 9(15) VALUE 0.
+       77 WS-PARM-CUIT-LEN      PIC 99 VALUE 0.
+       77 WS-CUIT-ENCONTRADO    PIC X VALUE 'N'.
 
        01 FECHA.
           03 FECHA-AA    PIC 9(02).
@@ -91,6 +127,7 @@
 	   03 MAE-ACTUAL-TEL                     PIC X(15).
 	   03 MAE-ACTUAL-DIR                     PIC X(30).
 	   03 MAE-ACTUAL-NRO-CTA                 PIC 9(08).
+	   03 MAE-ACTUAL-EMAIL                   PIC X(40).
 
        01 PE1-ENCABE.
           03 FILLER PIC X(07) VALUE 'Fecha: '.
@@ -129,18 +166,25 @@
           03 FILLER   PIC X(20) VALUE 'NOMBRE-CONS'.
           03 FILLER   PIC X(15) VALUE 'TEL'.
           03 FILLER   PIC X(21) VALUE 'DIRECCION'.
-      
+          03 FILLER   PIC X(12) VALUE 'MONTO'.
+
        01 PDETR.
           03 PDETR-COD-PROV       PIC 9(08).
           03 PDETR-CUIT-CONS      PIC X(15).
           03 PDETR-NOMBRE-CONS    PIC X(20).
           03 PDETR-TEL            PIC X(15).
           03 PDETR-DIRECCION      PIC X(21).
-      
+          03 PDETR-MONTO          PIC ZZZZZZ9.99.
+
        01 PEPR.
-          03 F PIC X(40) 
+          03 F PIC X(40)
            VALUE 'TOTAL DE PROVEEDORES POR RUBRO: '.
           03 PEPR-TOTAL PIC 9999 VALUE ZERO.
+
+       01 PTFR.
+          03 F PIC X(40)
+           VALUE 'TOTAL FACTURADO DEL RUBRO: '.
+          03 PTFR-TOTAL PIC Z(8)9.99 VALUE ZERO.
         
        01 PARAM                 PIC X.
        01 CLAVE                 PIC 9(08).        
@@ -169,12 +213,43 @@
        END DECLARATIVES.
        
        PROGRAMA SECTION.
-       INICIO.    
+       INICIO.
+           PERFORM OBTENER-PARM-ENTRADA.
+           IF WS-MODO-CONSULTA = 'S'
+              PERFORM PROCESO-CONSULTA
+           ELSE
+              PERFORM PROCESO-BATCH
+           END-IF.
+           STOP RUN.
+
+       OBTENER-PARM-ENTRADA.
+           ACCEPT WS-PARM FROM COMMAND-LINE.
+           MOVE WS-PARM(1:5) TO WS-PARM-KEY.
+           MOVE WS-PARM(6:75) TO WS-PARM-VALOR.
+           IF WS-PARM-KEY = 'PATH='
+              MOVE WS-PARM-VALOR TO WS-PATH-BASE-PARM
+           ELSE
+              IF WS-PARM-KEY = 'CUIT='
+                 INSPECT WS-PARM-VALOR TALLYING WS-PARM-CUIT-LEN
+                         FOR CHARACTERS BEFORE INITIAL SPACE
+                 IF WS-PARM-CUIT-LEN > 15
+                    MOVE 15 TO WS-PARM-CUIT-LEN
+                 END-IF
+                 MOVE ZEROS TO WS-PARM-CUIT
+                 IF WS-PARM-CUIT-LEN > 0
+                    MOVE WS-PARM-VALOR(1:WS-PARM-CUIT-LEN)
+                      TO WS-PARM-CUIT(16 - WS-PARM-CUIT-LEN:
+                                       WS-PARM-CUIT-LEN)
+                 END-IF
+                 MOVE 'S' TO WS-MODO-CONSULTA
+              END-IF
+           END-IF.
+
+       PROCESO-BATCH.
            SORT SD-SORT
                 ON ASCENDING KEY SD-CLAVE
                 INPUT PROCEDURE PROCESOPROVS
-                OUTPUT PROCEDURE LISTADO
-           STOP RUN.
+                OUTPUT PROCEDURE LISTADO.
 
        PROCESOPROVS SECTION.
            perform INICIALIZAR.
@@ -192,6 +267,30 @@
            MOVE FECHA-AA TO PE1-FECHA-AA.
            MOVE FECHA-MM TO PE1-FECHA-MM.
            MOVE FECHA-DD TO PE1-FECHA-DD.
+           PERFORM OBTENER-RUTAS.
+
+       OBTENER-RUTAS.
+           IF WS-PATH-BASE-PARM = SPACES
+              MOVE 'C:\PROVS' TO WS-PATH-BASE
+           ELSE
+              MOVE WS-PATH-BASE-PARM TO WS-PATH-BASE
+           END-IF.
+           STRING WS-PATH-BASE DELIMITED BY SPACE
+                  '\maestro.dat' DELIMITED BY SIZE
+                  INTO WS-PATH-MAESTRO
+           END-STRING.
+           STRING WS-PATH-BASE DELIMITED BY SPACE
+                  '\lprovasi.dat' DELIMITED BY SIZE
+                  INTO WS-PATH-LISPROV
+           END-STRING.
+           STRING WS-PATH-BASE DELIMITED BY SPACE
+                  '\cuitprov.dat' DELIMITED BY SIZE
+                  INTO WS-PATH-CUITPROV
+           END-STRING.
+           STRING WS-PATH-BASE DELIMITED BY SPACE
+                  '\facturas.dat' DELIMITED BY SIZE
+                  INTO WS-PATH-FACTURAS
+           END-STRING.
 
        ABRIR-ARCHIVOS.
       *     DISPLAY "ABRIR-ARCHIVOS INICIA".
@@ -206,7 +305,11 @@
            OPEN INPUT CUITPROV.
            IF FS-CPR NOT = ZERO
               DISPLAY "Err abrir Estadisticas: " FS-CPR
-              STOP RUN.    
+              STOP RUN.
+           OPEN INPUT FACTURAS.
+           IF FS-FACT NOT = ZERO
+              DISPLAY "Err abrir Facturas: " FS-FACT
+              STOP RUN.
 
        ABRIR-PROV.
       * HACER EL LLAMADO AL SUBPROG CON PARAM "A" Y ABRIR
@@ -269,21 +372,129 @@
            MOVE MAE-ACTUAL-NOMBRE-CONSORCIO TO SD-NOM-CONS.
            MOVE MAE-ACTUAL-TEL TO SD-TEL-CONS.
            MOVE MAE-ACTUAL-DIR TO SD-DIR-CONS.
-      * ESTAS TIENEN Q VENIR DEL SUBPROGRAMA 
+           MOVE CPR-MONTO TO SD-MONTO.
+           MOVE RSP-RUBRO TO SD-RUBRO.
+           MOVE RSP-DESC-RUBRO TO SD-DESC-RUBRO.
+           PERFORM SUMAR-FACTURAS-PROV.
+           MOVE WS-SUMA-FACT TO SD-FACTURADO.
+           RELEASE REG-SORT.
+
+       SUMAR-FACTURAS-PROV.
+           MOVE 0 TO WS-SUMA-FACT.
+           MOVE CPR-COD-PROV TO FACT-COD-PROV.
+           START FACTURAS KEY >= FACT-COD-PROV.
+           IF NOT FS-FACT EQUAL TO ZERO
+              IF FS-FACT = 23
+                 CONTINUE
+              ELSE
+                 DISPLAY "Err al buscar facturas" FS-FACT
+                 STOP RUN
+              END-IF
+           ELSE
+              PERFORM LEER-PROX-FACT
+              PERFORM SUMAR-FACT-REGS UNTIL FS-FACT = 10 OR
+                      FACT-COD-PROV NOT = CPR-COD-PROV
+           END-IF.
+
+       LEER-PROX-FACT.
+           READ FACTURAS NEXT RECORD.
+           IF FS-FACT NOT = 00 AND FS-FACT NOT = 10
+              DISPLAY "Err al leer facturas" FS-FACT
+              STOP RUN
+           END-IF.
+
+       SUMAR-FACT-REGS.
+           ADD FACT-MONTO TO WS-SUMA-FACT.
+           PERFORM LEER-PROX-FACT.
+
+       ACTUALIZA-PROV.
            MOVE 'M' TO PARAM.
            MOVE CPR-COD-PROV TO CLAVE.
-           CALL 'ACTPROV' USING PARAM, CLAVE, RUBRO, 
-                 DESCRIP-RUBRO, S-ERR.
-           IF S-ERR = '01' 
+           CALL 'ACTPROV' USING PARAM, CLAVE, RSP-RUBRO,
+                 RSP-DESC-RUBRO, S-ERR.
+           IF S-ERR = '01'
               DISPLAY "Error en subprograma"
-              STOP RUN.   
-           MOVE RUBRO TO SD-RUBRO.
-           MOVE DESCRIP-RUBRO TO SD-DESC-RUBRO.
-           RELEASE REG-SORT.
+              STOP RUN.
 
-       ACTUALIZA-PROV.
-      * HACER EL LLAMADO AL SUBPROGRAMA! PASAR PARAM Y RECIBIRLOS
-      * RSP-RUBRO Y RSP-DESC-RUBRO AL MENOS TIENEN Q VOLVER
+       PROCESO-CONSULTA.
+           PERFORM INICIALIZAR.
+           PERFORM ABRIR-CONSULTA.
+           PERFORM ABRIR-PROV.
+           PERFORM BUSCAR-CUIT-EN-MAESTRO.
+           IF WS-CUIT-ENCONTRADO = 'S'
+              MOVE MAE TO MAE-ACTUAL
+              DISPLAY "CUIT: " MAE-ACTUAL-CUIT-CONS
+              DISPLAY "CONSORCIO: " MAE-ACTUAL-NOMBRE-CONSORCIO
+              DISPLAY "TEL: " MAE-ACTUAL-TEL
+              DISPLAY "DIR: " MAE-ACTUAL-DIR
+              PERFORM CONSULTA-BUSCAR-PROV
+           ELSE
+              DISPLAY "CUIT no encontrado en Maestro: " WS-PARM-CUIT
+           END-IF.
+           PERFORM CERRAR-PROV.
+           PERFORM CERRAR-CONSULTA.
+
+       ABRIR-CONSULTA.
+           OPEN INPUT MAESTRO.
+           IF FS-MAE NOT = ZERO
+              DISPLAY "Err abrir Maestro: " FS-MAE
+              STOP RUN
+           END-IF.
+           OPEN INPUT CUITPROV.
+           IF FS-CPR NOT = ZERO
+              DISPLAY "Err abrir Cuitprov: " FS-CPR
+              STOP RUN
+           END-IF.
+           OPEN INPUT FACTURAS.
+           IF FS-FACT NOT = ZERO
+              DISPLAY "Err abrir Facturas: " FS-FACT
+              STOP RUN
+           END-IF.
+
+       BUSCAR-CUIT-EN-MAESTRO.
+           MOVE 'N' TO WS-CUIT-ENCONTRADO.
+           PERFORM LEER-MAESTRO.
+           PERFORM BUSCAR-CUIT-SIGUIENTE UNTIL FS-MAE = 10 OR
+                   WS-CUIT-ENCONTRADO = 'S'.
+
+       BUSCAR-CUIT-SIGUIENTE.
+           IF MAE-CUIT-CONS = WS-PARM-CUIT
+              MOVE 'S' TO WS-CUIT-ENCONTRADO
+           ELSE
+              PERFORM LEER-MAESTRO
+           END-IF.
+
+       CONSULTA-BUSCAR-PROV.
+           MOVE MAE-ACTUAL-CUIT-CONS TO CPR-CUIT-CONS.
+           MOVE 00000000 TO CPR-COD-PROV.
+           START CUITPROV KEY >= CPR-CLAVE.
+           IF NOT FS-CPR EQUAL TO ZERO
+              IF FS-CPR = 23
+                 DISPLAY "El consorcio no tiene proveedores asignados."
+              ELSE
+                 DISPLAY "Err al buscar proveedores" FS-CPR
+                 STOP RUN
+              END-IF
+           ELSE
+              PERFORM LEER-PROX-CPR
+              PERFORM CONSULTA-MOSTRAR-REGS UNTIL FS-CPR = 10 OR
+                      CPR-CUIT-CONS NOT EQUAL TO
+                      MAE-ACTUAL-CUIT-CONS
+           END-IF.
+
+       CONSULTA-MOSTRAR-REGS.
+           PERFORM ACTUALIZA-PROV.
+           PERFORM SUMAR-FACTURAS-PROV.
+           DISPLAY "  PROV: " CPR-COD-PROV
+                   " RUBRO: " RSP-RUBRO " " RSP-DESC-RUBRO
+                   " MONTO: " CPR-MONTO
+                   " FACTURADO: " WS-SUMA-FACT.
+           PERFORM LEER-PROX-CPR.
+
+       CERRAR-CONSULTA.
+           CLOSE MAESTRO.
+           CLOSE CUITPROV.
+           CLOSE FACTURAS.
 
        LISTADO SECTION.
            perform IMPRIMIR-ENCABEZADO.
@@ -316,10 +527,12 @@
            CLOSE MAESTRO.
            CLOSE LIS-PROV.
            CLOSE CUITPROV.
+           CLOSE FACTURAS.
 
        CICLO-GRAL.
            ADD 1 to cantRubros.
            MOVE 1 TO cantProvs.
+           MOVE 0 TO WS-TOTAL-FACTURADO-RUBRO.
            MOVE SD-RUBRO TO WS-RUBRO-ACTUAL.
            IF cantLineas >= 60 
               PERFORM IMPRIMIR-ENCABEZADO.
@@ -373,15 +586,21 @@
            MOVE SD-NOM-CONS TO PDETR-NOMBRE-CONS.
            MOVE SD-TEL-CONS TO PDETR-TEL.
            MOVE SD-DIR-CONS TO PDETR-DIRECCION.
+           MOVE SD-MONTO TO PDETR-MONTO.
            WRITE LINEA FROM PDETR.
            PERFORM CHECK-WRITE-LIS-PROV.
            ADD 1 TO cantLineas.
+           ADD SD-FACTURADO TO WS-TOTAL-FACTURADO-RUBRO.
 
        IMPRIMIR-TOTAL-RUBRO.
            MOVE cantProvs TO PEPR-TOTAL.
            WRITE LINEA FROM PEPR.
            PERFORM CHECK-WRITE-LIS-PROV.
            ADD 1 TO cantLineas.
+           MOVE WS-TOTAL-FACTURADO-RUBRO TO PTFR-TOTAL.
+           WRITE LINEA FROM PTFR.
+           PERFORM CHECK-WRITE-LIS-PROV.
+           ADD 1 TO cantLineas.
 
        CHECK-WRITE-LIS-PROV.
            IF FS-LIST NOT = ZERO AND 10
